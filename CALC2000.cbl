@@ -13,90 +13,814 @@
 
        input-output section.
 
+       file-control.
+      *    Scenario input file - one record per client scenario to be
+      *    run.  Replaces the old hardcoded doubling loop so scenarios
+      *    can be driven from a day's worth of client data.
+           select scenario-file assign to "SCENIN"
+               organization is sequential
+               file status is ws-scenario-status.
+
+      *    Report file - the printed record of every scenario run,
+      *    with page headers so it can be filed and handed to
+      *    auditors instead of scrolling back through SYSOUT.
+           select report-file assign to "RPTOUT"
+               organization is sequential
+               file status is ws-report-status.
+
+      *    Exception report - scenarios that fail the input edit are
+      *    written here with a reason code instead of being processed
+      *    into the main report.
+           select exception-file assign to "EXCPOUT"
+               organization is sequential
+               file status is ws-exception-status.
+
+      *    Audit file - a durable, append-only record of every
+      *    calculation CALC2000 performs, independent of the printed
+      *    report, for compliance to reconstruct a quoted figure.
+           select audit-file assign to "AUDTOUT"
+               organization is sequential
+               file status is ws-audit-status.
+
+      *    Restart file - holds the sequence number of the last
+      *    scenario checkpointed, so a large batch that abends
+      *    partway through can pick back up instead of starting over.
+           select restart-file assign to "RESTFILE"
+               organization is sequential
+               file status is ws-restart-status.
+
        data division.
 
        file section.
 
+       fd  scenario-file
+           label records are standard.
+
+       01  scenario-record.
+           05  sr-investment-amount        pic 99999.
+           05  sr-number-of-years          pic 99.
+           05  sr-yearly-interest-rate     pic 99v9.
+           05  sr-compounding-frequency    pic x.
+           05  sr-calculation-mode         pic x.
+           05  sr-print-schedule-flag      pic x.
+
+       fd  report-file
+           label records are standard.
+
+       01  report-record                   pic x(80).
+
+       fd  exception-file
+           label records are standard.
+
+       01  exception-record                pic x(80).
+
+       fd  audit-file
+           label records are standard.
+
+       01  audit-record                    pic x(80).
+
+       fd  restart-file
+           label records are standard.
+
+       01  restart-record.
+           05  rs-last-record-count        pic 9(7).
+           05  rs-scenarios-processed      pic 9(7).
+           05  rs-scenarios-rejected       pic 9(7).
+           05  rs-total-investment         pic 9(9)v99.
+           05  rs-total-future-value       pic 9(9)v99.
+           05  rs-page-number              pic 9(5).
+           05  rs-scenarios-on-page        pic 9(3).
+
        working-storage section.
 
+       01  file-status-fields.
+           05  ws-scenario-status          pic xx.
+               88  ws-scenario-ok          value "00".
+           05  ws-report-status            pic xx.
+               88  ws-report-ok            value "00".
+           05  ws-exception-status         pic xx.
+               88  ws-exception-ok         value "00".
+           05  ws-audit-status             pic xx.
+               88  ws-audit-ok             value "00".
+           05  ws-restart-status           pic xx.
+               88  ws-restart-ok           value "00".
+
+       01  report-controls.
+           05  ws-page-number              pic 9(5)    value zero.
+           05  ws-scenarios-on-page        pic 9(3)    value zero.
+           05  ws-max-scenarios-per-page   pic 9(3)    value 5.
+           05  ws-run-date                 pic 9(8).
+           05  ws-run-date-edited          pic x(10).
+
+       01  program-switches.
+           05  ws-eof-switch               pic x       value "N".
+               88  ws-end-of-scenarios     value "Y".
+           05  ws-valid-switch             pic x       value "Y".
+               88  ws-scenario-valid       value "Y".
+               88  ws-scenario-invalid     value "N".
+           05  ws-restart-switch           pic x       value "N".
+               88  ws-restart-mode         value "Y".
+           05  ws-overflow-switch          pic x       value "N".
+               88  ws-value-overflow       value "Y".
+           05  ws-restart-rec-switch       pic x       value "N".
+               88  ws-restart-rec-written  value "Y".
+
+       01  checkpoint-fields.
+           05  ws-checkpoint-count         pic 9(7)    value zero.
+           05  ws-checkpoint-interval      pic 9(5)    value 10.
+           05  ws-checkpoint-quotient      pic 9(7)    value zero.
+           05  ws-checkpoint-remainder     pic 9(7)    value zero.
+
+      * Holding area for the next checkpoint record's values.  185 and
+      * 190 stage the record here, and 187 moves it into the FD record
+      * only after the positioning READ, since that READ overlays
+      * restart-record with whatever is already on the file
+       01  checkpoint-holding-fields.
+           05  ws-hold-last-record-count   pic 9(7).
+           05  ws-hold-scenarios-processed pic 9(7).
+           05  ws-hold-scenarios-rejected  pic 9(7).
+           05  ws-hold-total-investment    pic 9(9)v99.
+           05  ws-hold-total-future-value  pic 9(9)v99.
+           05  ws-hold-page-number         pic 9(5).
+           05  ws-hold-scenarios-on-page   pic 9(3).
+
+       01  edit-fields.
+           05  ws-reason-code              pic 99      value zero.
+               88  err-invalid-amount      value 01.
+               88  err-invalid-years       value 02.
+               88  err-invalid-rate        value 03.
+               88  err-invalid-frequency   value 04.
+               88  err-invalid-mode        value 05.
+               88  err-value-overflow      value 06.
+           05  ws-reason-text              pic x(30).
+
+       01  control-totals.
+           05  ws-scenarios-rejected       pic 9(7)    value zero.
+           05  ws-scenarios-processed      pic 9(7)    value zero.
+           05  ws-total-investment         pic 9(9)v99 value zero.
+           05  ws-total-future-value       pic 9(9)v99 value zero.
+
+       01  audit-timestamp-fields.
+           05  ws-audit-date               pic 9(8).
+           05  ws-audit-time               pic 9(8).
+
        01  user-entries.
 
-           05  number-entered              pic 9        value 1.
-           05  investment-amount           pic 99999    value 1000.
-           05  number-of-years             pic 99       value 10.
-           05  yearly-interest-rate        pic 99v9     value 5.5.
+           05  ws-number-entered              pic 9        value 1.
+           05  ws-investment-amount           pic 99999    value 1000.
+           05  ws-number-of-years             pic 99       value 10.
+           05  ws-yearly-interest-rate        pic 99v9     value 5.5.
+           05  ws-compounding-frequency       pic x        value "A".
+               88  ws-freq-annual              value "A".
+               88  ws-freq-quarterly           value "Q".
+               88  ws-freq-monthly             value "M".
+           05  ws-calculation-mode            pic x        value "C".
+               88  ws-mode-compound            value "C".
+               88  ws-mode-simple              value "S".
+           05  ws-print-schedule-flag         pic x        value "N".
+               88  ws-print-schedule          value "Y".
 
        01  work-fields.
-           05  future-value                pic 9(7)v99.
-           05  year-counter                pic 999.
+           05  ws-future-value                pic 9(7)v99.
+           05  ws-year-counter                pic 999.
+           05  ws-scenarios-read           pic 9(7)     value zero.
+           05  ws-beginning-balance        pic 9(7)v99.
+           05  ws-interest-earned          pic 9(7)v99.
+           05  ws-periods-per-year         pic 9(2)     value 1.
+           05  ws-period-rate              pic 9(3)v9(4).
       *     05  edited-whole-value          pic zz,zzz,zz9.
       *     05  edited-decimal-value        pic zzz,zzz.99.
 
+      * Staging area for a scenario's amortization schedule lines.
+      * A year's line is held here as it is calculated rather than
+      * written straight to report-file, so a scenario that overflows
+      * partway through cannot leave earlier years' schedule lines
+      * sitting in the filed report - they are only written once the
+      * full year loop has finished with no overflow.  Sized to the
+      * maximum number of years 050-EDIT-SCENARIO allows.
+       01  schedule-staging.
+           05  ws-staged-line-count        pic 999      value zero.
+           05  ws-staged-idx               pic 999      value zero.
+           05  ws-staged-lines             occurs 50 times.
+               10  ws-staged-year              pic 999.
+               10  ws-staged-begin-balance     pic 9(7)v99.
+               10  ws-staged-interest          pic 9(7)v99.
+               10  ws-staged-end-balance       pic 9(7)v99.
+
       * Define procedures to displaying formatted report lines
       * Got idea online as I couldn't find alignment info in book
        01  display-line-whole.
       *    Define a label that spans a fixed 24 characters in length
            05  label-part-whole   pic X(24).
-      *    Define a filler for the equal sign     
-           05  filler-sign        pic X(4)            value "=".
+      *    Define a filler for the equal sign
+           05  filler             pic X(4)            value "=".
       *    Use remaining portion of the line used for the value
            05  value-part-whole   pic Z,ZZZ,ZZ9.
 
        01  display-line-decimal.
            05  label-part-dec     pic X(24).
-           05  filler-sign        pic X              value "=".
+           05  filler             pic X              value "=".
            05  value-part-dec     pic Z,ZZZ,ZZ9.99.
 
+      * Page header lines printed at the top of every report page
+       01  report-heading-line-1.
+           05  rh1-program-id     pic X(10)  value "CALC2000".
+           05  filler             pic X(10)  value spaces.
+           05  rh1-title          pic X(30)  value
+               "FUTURE VALUE REPORT".
+           05  filler             pic X(6)   value spaces.
+           05  rh1-page-label     pic X(5)   value "PAGE ".
+           05  rh1-page-number    pic ZZZ9.
+           05  filler             pic X(15)  value spaces.
+
+       01  report-heading-line-2.
+           05  rh2-label          pic X(10)  value "RUN DATE: ".
+           05  rh2-run-date       pic X(10).
+           05  filler             pic X(60)  value spaces.
+
+      * Column heading and detail line for the year-by-year
+      * amortization schedule, printed only when a scenario asks
+      * for it
+       01  schedule-heading-line.
+           05  filler             pic X(6)   value "YEAR".
+           05  filler             pic X(6)   value spaces.
+           05  filler             pic X(18)  value
+               "BEGINNING BALANCE".
+           05  filler             pic X(4)   value spaces.
+           05  filler             pic X(16)  value
+               "INTEREST EARNED".
+           05  filler             pic X(4)   value spaces.
+           05  filler             pic X(14)  value "ENDING BALANCE".
+           05  filler             pic X(12)  value spaces.
+
+       01  schedule-detail-line.
+           05  sdl-year           pic ZZ9.
+           05  filler             pic X(9)   value spaces.
+           05  sdl-begin-balance  pic Z,ZZZ,ZZ9.99.
+           05  filler             pic X(4)   value spaces.
+           05  sdl-interest       pic Z,ZZZ,ZZ9.99.
+           05  filler             pic X(4)   value spaces.
+           05  sdl-end-balance    pic Z,ZZZ,ZZ9.99.
+           05  filler             pic X(15)  value spaces.
+
+      * Exception report line - one per rejected scenario, with the
+      * scenario sequence number and the reason it was rejected
+       01  exception-line.
+           05  el-label1          pic X(20)  value
+               "REJECTED SCENARIO -".
+           05  el-sequence        pic ZZZZZZ9.
+           05  filler             pic X(11)  value " REASON ".
+           05  el-reason-code     pic 99.
+           05  filler             pic X(3)   value " - ".
+           05  el-reason-text     pic X(30).
+           05  filler             pic X(4)   value spaces.
+
+      * Control total lines printed as a trailer at the end of the
+      * report so the run can be reconciled against what was submitted
+       01  trailer-line-count.
+           05  tlc-label          pic X(30).
+           05  tlc-value          pic Z,ZZZ,ZZ9.
+           05  filler             pic X(39)  value spaces.
+
+       01  trailer-line-amount.
+           05  tla-label          pic X(30).
+           05  tla-value          pic ZZZ,ZZZ,ZZ9.99.
+           05  filler             pic X(31)  value spaces.
+
+      * Audit log line - one per calculation performed, kept
+      * independent of the printed report for compliance review
+       01  audit-line.
+           05  al-run-date        pic 9(8).
+           05  filler             pic X       value space.
+           05  al-run-time        pic 9(8).
+           05  filler             pic X       value space.
+           05  al-investment      pic ZZZZZ9.
+           05  filler             pic X       value space.
+           05  al-years           pic Z9.
+           05  filler             pic X       value space.
+           05  al-rate            pic Z9.9.
+           05  filler             pic X       value space.
+           05  al-frequency       pic X.
+           05  filler             pic X       value space.
+           05  al-mode            pic X.
+           05  filler             pic X       value space.
+           05  al-future-value    pic ZZZZZZ9.99.
+           05  filler             pic X(21)   value spaces.
+
 
        procedure division.
-      * Procedure the performs future value calculations 3 times
+      * Procedure that drives the whole run - reads scenarios from the
+      * scenario file, one per client, until end of file is reached
        000-calculate-future-values.
            DISPLAY "Calculating Future Values".
-           perform 100-calculate-future-value
-           COMPUTE investment-amount = investment-amount * 2.
-           PERFORM 100-calculate-future-value
-           COMPUTE investment-amount = investment-amount * 2.
-           PERFORM 100-calculate-future-value
+           PERFORM 010-INITIALIZE-RUN
+           PERFORM 020-READ-SCENARIO
+           PERFORM 100-CALCULATE-FUTURE-VALUE
+               UNTIL ws-end-of-scenarios
+           PERFORM 900-PRINT-CONTROL-TOTALS
+           PERFORM 190-RESET-CHECKPOINT
+           PERFORM 950-TERMINATE-RUN
            display "End of session.".
            stop run.
 
-      * Procedure to begin calulations until number of years is reached
+      * Procedure to open files and get the run ready to process the
+      * first scenario
+       010-INITIALIZE-RUN.
+           OPEN INPUT scenario-file
+           IF NOT ws-scenario-ok
+               DISPLAY "CALC2000 - SCENARIO FILE OPEN FAILED, STATUS = "
+                   ws-scenario-status
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM 012-CHECK-RESTART
+           IF ws-restart-mode
+               OPEN EXTEND report-file
+               IF NOT ws-report-ok
+                   OPEN OUTPUT report-file
+               END-IF
+               OPEN EXTEND exception-file
+               IF NOT ws-exception-ok
+                   OPEN OUTPUT exception-file
+               END-IF
+           ELSE
+               OPEN OUTPUT report-file
+               OPEN OUTPUT exception-file
+           END-IF
+           IF NOT ws-report-ok
+               DISPLAY "CALC2000 - REPORT FILE OPEN FAILED, STATUS = "
+                   ws-report-status
+               CLOSE scenario-file
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF NOT ws-exception-ok
+               DISPLAY "CALC2000 - EXCEPTION FILE OPEN FAILED, "
+                   "STATUS = " ws-exception-status
+               CLOSE scenario-file
+               CLOSE report-file
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN EXTEND audit-file
+           IF NOT ws-audit-ok
+               OPEN OUTPUT audit-file
+           END-IF
+           IF NOT ws-audit-ok
+               DISPLAY "CALC2000 - AUDIT FILE OPEN FAILED, STATUS = "
+                   ws-audit-status
+               CLOSE scenario-file
+               CLOSE report-file
+               CLOSE exception-file
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           ACCEPT ws-run-date FROM DATE YYYYMMDD
+           MOVE ws-run-date(5:2) TO ws-run-date-edited(1:2)
+           MOVE "/"               TO ws-run-date-edited(3:1)
+           MOVE ws-run-date(7:2) TO ws-run-date-edited(4:2)
+           MOVE "/"               TO ws-run-date-edited(6:1)
+           MOVE ws-run-date(1:4) TO ws-run-date-edited(7:4)
+           PERFORM 155-PRINT-REPORT-HEADER
+           IF ws-restart-mode
+               PERFORM 015-APPLY-RESTART-SKIP
+           END-IF.
+
+      * Procedure to read the restart file, if one exists, and work
+      * out whether this run is resuming after a prior abend
+       012-CHECK-RESTART.
+           OPEN INPUT restart-file
+           IF ws-restart-ok
+               READ restart-file
+                   NOT AT END
+                       SET ws-restart-rec-written TO TRUE
+                       MOVE rs-last-record-count TO ws-checkpoint-count
+                       IF ws-checkpoint-count > zero
+                           SET ws-restart-mode TO TRUE
+                           MOVE rs-scenarios-processed
+                               TO ws-scenarios-processed
+                           MOVE rs-scenarios-rejected
+                               TO ws-scenarios-rejected
+                           MOVE rs-total-investment
+                               TO ws-total-investment
+                           MOVE rs-total-future-value
+                               TO ws-total-future-value
+                           MOVE rs-page-number       TO ws-page-number
+                           MOVE rs-scenarios-on-page
+                               TO ws-scenarios-on-page
+                       END-IF
+               END-READ
+               CLOSE restart-file
+           END-IF.
+
+      * Procedure to skip forward over scenarios that were already
+      * processed and checkpointed on a prior, abended run
+       015-APPLY-RESTART-SKIP.
+           DISPLAY "Restarting after checkpointed record "
+               ws-checkpoint-count
+           PERFORM 020-READ-SCENARIO
+               ws-checkpoint-count TIMES.
+
+      * Procedure to read the next scenario record and move its
+      * fields into the working fields used by the rest of the program
+       020-READ-SCENARIO.
+           READ scenario-file
+               AT END
+                   SET ws-end-of-scenarios TO TRUE
+               NOT AT END
+                   ADD 1 TO ws-scenarios-read
+                   MOVE sr-investment-amount    TO ws-investment-amount
+                   MOVE sr-number-of-years      TO ws-number-of-years
+                   MOVE sr-yearly-interest-rate
+                       TO ws-yearly-interest-rate
+                   MOVE sr-compounding-frequency
+                       TO ws-compounding-frequency
+                   MOVE sr-calculation-mode     TO ws-calculation-mode
+                   MOVE sr-print-schedule-flag
+                       TO ws-print-schedule-flag
+           END-READ.
+
+      * Procedure to print the page header - program id, run date and
+      * page number - at the top of each new report page
+       155-PRINT-REPORT-HEADER.
+           ADD 1 TO ws-page-number
+           MOVE ws-page-number TO rh1-page-number
+           MOVE report-heading-line-1 TO report-record
+           WRITE report-record
+           MOVE ws-run-date-edited TO rh2-run-date
+           MOVE report-heading-line-2 TO report-record
+           WRITE report-record
+           MOVE spaces TO report-record
+           WRITE report-record
+           MOVE zero TO ws-scenarios-on-page.
+
+      * Procedure to print the run's control totals as a trailer on
+      * the report, so the run can be reconciled against what was
+      * submitted before the report is filed
+       900-PRINT-CONTROL-TOTALS.
+           MOVE spaces TO report-record
+           WRITE report-record
+           MOVE "-------------------------------------" TO report-record
+           WRITE report-record
+
+           MOVE "Scenarios Processed"    TO tlc-label
+           MOVE ws-scenarios-processed   TO tlc-value
+           MOVE trailer-line-count       TO report-record
+           WRITE report-record
+
+           MOVE "Scenarios Rejected"     TO tlc-label
+           MOVE ws-scenarios-rejected    TO tlc-value
+           MOVE trailer-line-count       TO report-record
+           WRITE report-record
+
+           MOVE "Total Investment Amount" TO tla-label
+           MOVE ws-total-investment       TO tla-value
+           MOVE trailer-line-amount       TO report-record
+           WRITE report-record
+
+           MOVE "Total Future Value"     TO tla-label
+           MOVE ws-total-future-value    TO tla-value
+           MOVE trailer-line-amount      TO report-record
+           WRITE report-record.
+
+      * Procedure to close all files at the end of the run
+       950-TERMINATE-RUN.
+           CLOSE scenario-file
+           CLOSE report-file
+           CLOSE exception-file
+           CLOSE audit-file.
+
+      * Procedure to begin calulations until number of years is reached,
+      * once the scenario has passed the input edit
        100-calculate-future-value.
 
-           move investment-amount to future-value
-           move 1 to year-counter
-           perform 120-calculate-next-fv
-               until year-counter > number-of-years
-           PERFORM 140-display-values.
+           PERFORM 050-EDIT-SCENARIO
+           IF ws-scenario-valid
+               IF ws-scenarios-on-page >= ws-max-scenarios-per-page
+                   PERFORM 155-PRINT-REPORT-HEADER
+               END-IF
+               move ws-investment-amount to ws-future-value
+               move 1 to ws-year-counter
+               MOVE zero to ws-staged-line-count
+               PERFORM 060-DETERMINE-COMPOUNDING
+               perform 120-calculate-next-fv
+                   until ws-year-counter > ws-number-of-years
+                       or ws-value-overflow
+               IF ws-value-overflow
+                   SET ws-scenario-invalid TO TRUE
+                   SET err-value-overflow TO TRUE
+                   PERFORM 055-WRITE-EXCEPTION-RECORD
+               ELSE
+                   IF ws-print-schedule
+                       PERFORM 142-PRINT-SCHEDULE-HEADER
+                       PERFORM 145-PRINT-SCHEDULE-LINE
+                           VARYING ws-staged-idx FROM 1 BY 1
+                           UNTIL ws-staged-idx > ws-staged-line-count
+                   END-IF
+                   PERFORM 140-print-report-detail
+                   PERFORM 160-WRITE-AUDIT-RECORD
+                   PERFORM 170-ACCUMULATE-TOTALS
+               END-IF
+           ELSE
+               PERFORM 055-WRITE-EXCEPTION-RECORD
+           END-IF
+           PERFORM 180-CHECKPOINT-IF-NEEDED
+           PERFORM 020-READ-SCENARIO.
+
+      * Procedure to append an audit trail record for a calculation -
+      * inputs, mode and resulting future value, timestamped, so a
+      * quoted figure can be reconstructed independent of the report
+       160-WRITE-AUDIT-RECORD.
+           ACCEPT ws-audit-date FROM DATE YYYYMMDD
+           ACCEPT ws-audit-time FROM TIME
+           MOVE ws-audit-date        TO al-run-date
+           MOVE ws-audit-time        TO al-run-time
+           MOVE ws-investment-amount    TO al-investment
+           MOVE ws-number-of-years      TO al-years
+           MOVE ws-yearly-interest-rate TO al-rate
+           MOVE ws-compounding-frequency TO al-frequency
+           MOVE ws-calculation-mode     TO al-mode
+           MOVE ws-future-value         TO al-future-value
+           MOVE audit-line           TO audit-record
+           WRITE audit-record.
+
+      * Procedure to roll a successfully processed scenario into the
+      * run's control totals
+       170-ACCUMULATE-TOTALS.
+           ADD 1 TO ws-scenarios-processed
+           ADD ws-investment-amount TO ws-total-investment
+           ADD ws-future-value      TO ws-total-future-value.
+
+      * Procedure to checkpoint progress every N scenarios processed,
+      * so a restart doesn't have to reprocess the whole batch
+       180-CHECKPOINT-IF-NEEDED.
+           DIVIDE ws-scenarios-read BY ws-checkpoint-interval
+               GIVING ws-checkpoint-quotient
+               REMAINDER ws-checkpoint-remainder
+           IF ws-checkpoint-remainder = zero
+               PERFORM 185-WRITE-CHECKPOINT
+           END-IF.
+
+      * Procedure to write the current record count and running totals
+      * to the restart file as the latest checkpoint.  The file is
+      * opened I-O and the single record is read back and rewritten in
+      * place rather than opened OUTPUT, so a JCL disposition that
+      * lets the dataset be created on the first-ever run does not
+      * leave the file positioned to append a second checkpoint record
+      * instead of replacing the first.
+       185-WRITE-CHECKPOINT.
+           MOVE ws-scenarios-read      TO ws-hold-last-record-count
+           MOVE ws-scenarios-processed TO ws-hold-scenarios-processed
+           MOVE ws-scenarios-rejected  TO ws-hold-scenarios-rejected
+           MOVE ws-total-investment    TO ws-hold-total-investment
+           MOVE ws-total-future-value
+               TO ws-hold-total-future-value
+           MOVE ws-page-number         TO ws-hold-page-number
+           MOVE ws-scenarios-on-page   TO ws-hold-scenarios-on-page
+           PERFORM 187-REWRITE-RESTART-RECORD.
+
+      * Procedure to clear the checkpoint once a run has completed
+      * cleanly, so the next normal run does not skip any scenarios
+       190-RESET-CHECKPOINT.
+           MOVE zero TO ws-hold-last-record-count
+           MOVE zero TO ws-hold-scenarios-processed
+           MOVE zero TO ws-hold-scenarios-rejected
+           MOVE zero TO ws-hold-total-investment
+           MOVE zero TO ws-hold-total-future-value
+           MOVE zero TO ws-hold-page-number
+           MOVE zero TO ws-hold-scenarios-on-page
+           PERFORM 187-REWRITE-RESTART-RECORD.
+
+      * Procedure shared by 185 and 190 to post the staged checkpoint
+      * values to the restart file - REWRITE if a record is already
+      * there from an earlier checkpoint or run, WRITE the first time
+      * the file is ever populated.  The values are staged in the
+      * checkpoint-holding-fields by the caller rather than moved
+      * straight into restart-record, because the positioning READ
+      * below overlays restart-record with whatever is currently on
+      * the file - moving the new values in only after that READ is
+      * what makes the REWRITE actually replace the old checkpoint
+       187-REWRITE-RESTART-RECORD.
+           OPEN I-O restart-file
+           IF NOT ws-restart-ok
+               OPEN OUTPUT restart-file
+               PERFORM 188-BUILD-RESTART-RECORD
+               WRITE restart-record
+               SET ws-restart-rec-written TO TRUE
+           ELSE
+               IF ws-restart-rec-written
+                   READ restart-file
+                   PERFORM 188-BUILD-RESTART-RECORD
+                   REWRITE restart-record
+               ELSE
+                   PERFORM 188-BUILD-RESTART-RECORD
+                   WRITE restart-record
+                   SET ws-restart-rec-written TO TRUE
+               END-IF
+           END-IF
+           CLOSE restart-file.
+
+      * Procedure to move the staged checkpoint values into the
+      * restart-file record area immediately before it is written
+       188-BUILD-RESTART-RECORD.
+           MOVE ws-hold-last-record-count   TO rs-last-record-count
+           MOVE ws-hold-scenarios-processed
+               TO rs-scenarios-processed
+           MOVE ws-hold-scenarios-rejected  TO rs-scenarios-rejected
+           MOVE ws-hold-total-investment    TO rs-total-investment
+           MOVE ws-hold-total-future-value
+               TO rs-total-future-value
+           MOVE ws-hold-page-number         TO rs-page-number
+           MOVE ws-hold-scenarios-on-page   TO rs-scenarios-on-page.
+
+      * Procedure to edit an incoming scenario's fields for sane
+      * values before it is allowed into the calculation - bad data
+      * gets rejected onto the exception report instead of processed
+       050-EDIT-SCENARIO.
+           SET ws-scenario-valid TO TRUE
+           MOVE zero TO ws-reason-code
+           MOVE "N" TO ws-overflow-switch
+           IF ws-investment-amount IS NOT NUMERIC
+                   OR ws-investment-amount = zero
+               SET ws-scenario-invalid TO TRUE
+               SET err-invalid-amount TO TRUE
+           ELSE
+               IF ws-number-of-years IS NOT NUMERIC
+                       OR ws-number-of-years = zero
+                       OR ws-number-of-years > 50
+                   SET ws-scenario-invalid TO TRUE
+                   SET err-invalid-years TO TRUE
+               ELSE
+                   IF ws-yearly-interest-rate IS NOT NUMERIC
+                           OR ws-yearly-interest-rate = zero
+                           OR ws-yearly-interest-rate > 25.0
+                       SET ws-scenario-invalid TO TRUE
+                       SET err-invalid-rate TO TRUE
+                   ELSE
+                       IF NOT ws-freq-annual
+                               AND NOT ws-freq-quarterly
+                               AND NOT ws-freq-monthly
+                           SET ws-scenario-invalid TO TRUE
+                           SET err-invalid-frequency TO TRUE
+                       ELSE
+                           IF NOT ws-mode-compound
+                                   AND NOT ws-mode-simple
+                               SET ws-scenario-invalid TO TRUE
+                               SET err-invalid-mode TO TRUE
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+      * Procedure to write a rejected scenario to the exception
+      * report, with the reason it failed the edit
+       055-WRITE-EXCEPTION-RECORD.
+           ADD 1 TO ws-scenarios-rejected
+           EVALUATE TRUE
+               WHEN err-invalid-amount
+                   MOVE "INVALID INVESTMENT AMOUNT" TO ws-reason-text
+               WHEN err-invalid-years
+                   MOVE "INVALID NUMBER OF YEARS" TO ws-reason-text
+               WHEN err-invalid-rate
+                   MOVE "INVALID YEARLY INTEREST RATE" TO ws-reason-text
+               WHEN err-invalid-frequency
+                   MOVE "INVALID COMPOUNDING FREQUENCY"
+                       TO ws-reason-text
+               WHEN err-invalid-mode
+                   MOVE "INVALID CALCULATION MODE" TO ws-reason-text
+               WHEN err-value-overflow
+                   MOVE "FUTURE VALUE EXCEEDS CAPACITY"
+                       TO ws-reason-text
+           END-EVALUATE
+           MOVE ws-scenarios-read  TO el-sequence
+           MOVE ws-reason-code     TO el-reason-code
+           MOVE ws-reason-text     TO el-reason-text
+           MOVE exception-line     TO exception-record
+           WRITE exception-record.
+
+      * Procedure to work out how many times a year interest is to be
+      * compounded, and the interest rate that applies to each of
+      * those compounding periods
+       060-DETERMINE-COMPOUNDING.
+           IF ws-freq-quarterly
+               MOVE 4 TO ws-periods-per-year
+           ELSE
+               IF ws-freq-monthly
+                   MOVE 12 TO ws-periods-per-year
+               ELSE
+                   MOVE 1 TO ws-periods-per-year
+               END-IF
+           END-IF
+           COMPUTE ws-period-rate ROUNDED =
+               ws-yearly-interest-rate / ws-periods-per-year.
+
+      * Procedure to print the schedule column headings once, before
+      * the first year of a scenario that asked for the schedule
+       142-PRINT-SCHEDULE-HEADER.
+           MOVE schedule-heading-line TO report-record
+           WRITE report-record.
 
       * Procedure calculating future value for current investment amount
        120-calculate-next-fv.
 
-           compute future-value rounded =
-               future-value +
-                   (future-value * yearly-interest-rate / 100).
-           add 1 to year-counter.
+           MOVE ws-future-value TO ws-beginning-balance
+           IF ws-mode-simple
+               PERFORM 128-APPLY-SIMPLE-INTEREST
+           ELSE
+               PERFORM 125-COMPOUND-ONE-PERIOD
+                   ws-periods-per-year TIMES
+           END-IF
+           IF NOT ws-value-overflow
+               compute ws-interest-earned =
+                   ws-future-value - ws-beginning-balance
+               IF ws-print-schedule
+                   PERFORM 144-STAGE-SCHEDULE-LINE
+               END-IF
+           END-IF
+           add 1 to ws-year-counter.
+
+      * Procedure applying interest for a single compounding period -
+      * a year is made up of one, four or twelve of these depending
+      * on the compounding frequency requested for the scenario
+       125-COMPOUND-ONE-PERIOD.
+           compute ws-future-value rounded =
+               ws-future-value +
+                   (ws-future-value * ws-period-rate / 100)
+               ON SIZE ERROR
+                   SET ws-value-overflow TO TRUE
+           end-compute.
+
+      * Procedure applying simple interest for the year - always
+      * figured against the original investment amount rather than
+      * the running balance, for products that don't compound
+       128-APPLY-SIMPLE-INTEREST.
+           compute ws-future-value rounded =
+               ws-investment-amount +
+                   (ws-investment-amount * ws-yearly-interest-rate
+                       / 100 * ws-year-counter)
+               ON SIZE ERROR
+                   SET ws-value-overflow TO TRUE
+           end-compute.
+
+      * Procedure to hold one year's amortization schedule line in the
+      * staging table until the scenario is known to have completed
+      * without overflow
+       144-STAGE-SCHEDULE-LINE.
+           ADD 1 TO ws-staged-line-count
+           MOVE ws-year-counter
+               TO ws-staged-year(ws-staged-line-count)
+           MOVE ws-beginning-balance
+               TO ws-staged-begin-balance(ws-staged-line-count)
+           MOVE ws-interest-earned
+               TO ws-staged-interest(ws-staged-line-count)
+           MOVE ws-future-value
+               TO ws-staged-end-balance(ws-staged-line-count).
 
-      * Procedure to display formatted results with proper alignment
-       140-display-values.
+      * Procedure to print one staged year's line of the amortization
+      * schedule - beginning balance, interest earned, ending balance
+       145-PRINT-SCHEDULE-LINE.
+           MOVE ws-staged-year(ws-staged-idx)      TO sdl-year
+           MOVE ws-staged-begin-balance(ws-staged-idx)
+               TO sdl-begin-balance
+           MOVE ws-staged-interest(ws-staged-idx)  TO sdl-interest
+           MOVE ws-staged-end-balance(ws-staged-idx)
+               TO sdl-end-balance
+           MOVE schedule-detail-line  TO report-record
+           WRITE report-record.
 
-           DISPLAY "-------------------------------------".
+      * Procedure to print formatted results to the report file, with
+      * proper alignment.  The page-overflow check happens earlier,
+      * in 100-CALCULATE-FUTURE-VALUE, before the scenario's schedule
+      * lines are printed, so a whole scenario stays on one page
+       140-print-report-detail.
+
+           MOVE "-------------------------------------" TO report-record
+           WRITE report-record
 
       *    MOVE label text and value to display line structures
-      *    Then DISPLAY the line structure for proper alignment
+      *    Then WRITE the line structure to the report file
            MOVE "Investment Amount" TO label-part-whole
-           MOVE investment-amount   TO value-part-whole
-           DISPLAY display-line-whole
+           MOVE ws-investment-amount   TO value-part-whole
+           MOVE display-line-whole  TO report-record
+           WRITE report-record
 
            MOVE "Number of Years" TO label-part-whole
-           MOVE number-of-years    TO value-part-whole
-           DISPLAY display-line-whole
+           MOVE ws-number-of-years    TO value-part-whole
+           MOVE display-line-whole TO report-record
+           WRITE report-record
 
            MOVE "Yearly Interest Rate" TO label-part-dec
-           MOVE yearly-interest-rate    TO value-part-dec
-           DISPLAY display-line-decimal
+           MOVE ws-yearly-interest-rate    TO value-part-dec
+           MOVE display-line-decimal    TO report-record
+           WRITE report-record
 
            MOVE "Future Value" TO label-part-dec
-           MOVE future-value    TO value-part-dec
-           DISPLAY display-line-decimal.
-           DISPLAY "".
+           MOVE ws-future-value    TO value-part-dec
+           MOVE display-line-decimal TO report-record
+           WRITE report-record
+
+           MOVE spaces TO report-record
+           WRITE report-record
+
+           ADD 1 TO ws-scenarios-on-page.
