@@ -0,0 +1,76 @@
+//CALC2K   JOB (ACCTNO),'FUTURE VALUE CALC',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  CALC2000 - NIGHTLY BATCH RUN OF THE FUTURE VALUE CALCULATOR  *
+//*                                                                *
+//*  STEP005  SCRATCHES THE PRIOR NIGHT'S STAGED SCENARIO INPUT,  *
+//*           REPORT AND EXCEPTION DATASETS SO STEP010/STEP020    *
+//*           START THIS RUN FROM EMPTY.  A NOT-FOUND CONDITION   *
+//*           ON THE FIRST-EVER RUN IS EXPECTED AND IGNORED.      *
+//*  STEP010  STAGES THE DAY'S RAW SCENARIO EXTRACT INTO THE      *
+//*           FIXED FORMAT CALC2000 READS. THIS IS A STRAIGHT     *
+//*           COPY - THE SCENARIO LAYOUT HAS NO KEY FIELD TO      *
+//*           SEQUENCE THE BOOK OF BUSINESS BY.                   *
+//*  STEP020  RUNS CALC2000 AGAINST THE STAGED SCENARIO FILE AND  *
+//*           PRODUCES THE REPORT, EXCEPTION, AUDIT AND RESTART   *
+//*           DATASETS.                                            *
+//*                                                                *
+//*  ON A RESTART (RERUNNING THIS JOB FROM STEP020 AFTER AN        *
+//*  ABEND), CALC2000 PICKS UP FROM THE LAST CHECKPOINTED RECORD   *
+//*  IN THE RESTFILE DATASET INSTEAD OF REPROCESSING THE WHOLE     *
+//*  BOOK - SEE THE RESTFILE DD BELOW.  RESUBMIT THE JOB WITH      *
+//*  RESTART=STEP020 SO STEP005 AND STEP010 ARE SKIPPED - THAT     *
+//*  LEAVES THE PRIOR RUN'S PARTIAL SCENARIO INPUT, REPORT AND     *
+//*  EXCEPTION DATASETS IN PLACE FOR CALC2000 TO REOPEN EXTEND     *
+//*  AND CONTINUE, INSTEAD OF STEP005 WIPING THEM OUT FIRST.       *
+//*--------------------------------------------------------------*
+//*
+//STEP005  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD  *
+  DELETE PROD.CALC2000.SCENARIO.INPUT
+  SET MAXCC = 0
+  DELETE PROD.CALC2000.REPORT
+  SET MAXCC = 0
+  DELETE PROD.CALC2000.EXCEPTION
+  SET MAXCC = 0
+/*
+//*
+//STEP010  EXEC PGM=SORT
+//SYSOUT   DD SYSOUT=*
+//SORTIN   DD DSN=PROD.CALC2000.SCENARIO.RAW,DISP=SHR
+//SORTOUT  DD DSN=PROD.CALC2000.SCENARIO.INPUT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(50,25),RLSE),
+//             DCB=(RECFM=FB,LRECL=13,BLKSIZE=0),
+//             UNIT=SYSDA
+//SYSIN    DD  *
+  SORT FIELDS=COPY
+/*
+//*
+//STEP020  EXEC PGM=CALC2000
+//STEPLIB  DD DSN=PROD.CALC2000.LOADLIB,DISP=SHR
+//SCENIN   DD DSN=PROD.CALC2000.SCENARIO.INPUT,DISP=SHR
+//RPTOUT   DD DSN=PROD.CALC2000.REPORT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(50,25),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0),
+//             UNIT=SYSDA
+//EXCPOUT  DD DSN=PROD.CALC2000.EXCEPTION,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0),
+//             UNIT=SYSDA
+//AUDTOUT  DD DSN=PROD.CALC2000.AUDIT.LOG,
+//             DISP=MOD,
+//             SPACE=(TRK,(50,25),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0),
+//             UNIT=SYSDA
+//RESTFILE DD DSN=PROD.CALC2000.RESTART,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=51,BLKSIZE=0),
+//             UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//
